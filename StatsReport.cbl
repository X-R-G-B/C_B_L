@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StatsReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG ASSIGN TO 'assets/game_log.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO 'assets/stats_report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GAME-LOG.
+           COPY "copybooks/gamelog.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 NB-GAMES PIC 9(5) VALUE 0.
+       77 NB-WINS PIC 9(5) VALUE 0.
+       77 TOTAL-LIFE-REMAINING PIC 9(7) VALUE 0.
+       77 WIN-RATE-PCT PIC 999V99 VALUE 0.
+       77 WIN-RATE-PCT-ED PIC ZZ9.99.
+       77 AVG-LIFE-REMAINING PIC 999V99 VALUE 0.
+       77 AVG-LIFE-REMAINING-ED PIC ZZ9.99.
+       77 TBL-IDX PIC 9(3).
+       77 TBL-IDX-2 PIC 9(3).
+       77 FOUND-SW PIC X(1) VALUE "N".
+           88 FOUND-ENTRY VALUE "Y".
+       77 RATE-A PIC 999V9999.
+       77 RATE-A-ED PIC ZZ9.99.
+       77 RATE-B PIC 999V9999.
+       77 SWAPPED-SW PIC X(1) VALUE "N".
+           88 SWAP-DONE VALUE "Y".
+       77 CLEAN-LOG-MOT PIC X(30).
+       77 IDX-CHAR PIC 9(2).
+
+       01 WORD-STATS-TABLE.
+           05 WORD-STAT OCCURS 200 TIMES.
+               10 WS-MOT PIC X(30).
+               10 WS-PLAYED PIC 9(5) VALUE 0.
+               10 WS-WON PIC 9(5) VALUE 0.
+       77 WORD-STAT-COUNT PIC 9(3) VALUE 0.
+
+       01 WS-RANK-LINE PIC X(40).
+
+       PROCEDURE DIVISION.
+           PERFORM ACCUMULATE-FROM-GAME-LOG.
+           PERFORM SORT-WORD-STATS-BY-WINRATE.
+           PERFORM BUILD-REPORT.
+       STOP RUN.
+
+       ACCUMULATE-FROM-GAME-LOG.
+           OPEN INPUT GAME-LOG.
+           PERFORM READ-LOG-RECORD.
+           PERFORM UNTIL FIN-DE-FICHIER-LOG
+               ADD 1 TO NB-GAMES
+               IF LOG-GAGNE THEN
+                   ADD 1 TO NB-WINS
+               END-IF
+               ADD LOG-NB-VIE-RESTANTES TO TOTAL-LIFE-REMAINING
+               PERFORM RECORD-WORD-STAT
+               PERFORM READ-LOG-RECORD
+           END-PERFORM.
+           CLOSE GAME-LOG.
+
+       READ-LOG-RECORD.
+           READ GAME-LOG
+               AT END SET FIN-DE-FICHIER-LOG TO TRUE
+           END-READ.
+
+      * LOG-MOT CARRIES THE ";" SCAN-TERMINATOR (SEE WORDREC.CPY) - THE
+      * LEADERBOARD IS A HUMAN-FACING REPORT, SO STRIP IT BEFORE THE
+      * WORD EVER ENTERS WORD-STATS-TABLE.
+       STRIP-LOG-MOT-TERMINATOR.
+           MOVE LOG-MOT TO CLEAN-LOG-MOT.
+           MOVE 1 TO IDX-CHAR.
+           PERFORM UNTIL IDX-CHAR > 30
+               IF LOG-MOT(IDX-CHAR:1) = ";" THEN
+                   MOVE SPACE TO CLEAN-LOG-MOT(IDX-CHAR:1)
+               END-IF
+               ADD 1 TO IDX-CHAR
+           END-PERFORM.
+
+       RECORD-WORD-STAT.
+           PERFORM STRIP-LOG-MOT-TERMINATOR.
+           MOVE "N" TO FOUND-SW.
+           MOVE 1 TO TBL-IDX.
+           PERFORM UNTIL TBL-IDX > WORD-STAT-COUNT OR FOUND-ENTRY
+               IF WS-MOT(TBL-IDX) = CLEAN-LOG-MOT THEN
+                   MOVE "Y" TO FOUND-SW
+               ELSE
+                   ADD 1 TO TBL-IDX
+               END-IF
+           END-PERFORM.
+           IF NOT FOUND-ENTRY AND WORD-STAT-COUNT < 200 THEN
+               ADD 1 TO WORD-STAT-COUNT
+               MOVE WORD-STAT-COUNT TO TBL-IDX
+               MOVE CLEAN-LOG-MOT TO WS-MOT(TBL-IDX)
+           END-IF
+           IF TBL-IDX NOT > WORD-STAT-COUNT THEN
+               ADD 1 TO WS-PLAYED(TBL-IDX)
+               IF LOG-GAGNE THEN
+                   ADD 1 TO WS-WON(TBL-IDX)
+               END-IF
+           END-IF.
+
+      * BUBBLE SORT, WORST WIN RATE FIRST, SO THE HARDEST WORDS
+      * PRINT AT THE TOP OF THE LEADERBOARD.
+       SORT-WORD-STATS-BY-WINRATE.
+           MOVE "N" TO SWAPPED-SW.
+           PERFORM UNTIL SWAP-DONE
+               MOVE "Y" TO SWAPPED-SW
+               MOVE 1 TO TBL-IDX
+               PERFORM UNTIL TBL-IDX >= WORD-STAT-COUNT
+                   MOVE TBL-IDX TO TBL-IDX-2
+                   ADD 1 TO TBL-IDX-2
+                   COMPUTE RATE-A =
+                       WS-WON(TBL-IDX) / WS-PLAYED(TBL-IDX)
+                   COMPUTE RATE-B =
+                       WS-WON(TBL-IDX-2) / WS-PLAYED(TBL-IDX-2)
+                   IF RATE-A > RATE-B THEN
+                       PERFORM SWAP-WORD-STAT
+                       MOVE "N" TO SWAPPED-SW
+                   END-IF
+                   ADD 1 TO TBL-IDX
+               END-PERFORM
+           END-PERFORM.
+
+       SWAP-WORD-STAT.
+           MOVE WORD-STAT(TBL-IDX) TO WS-RANK-LINE.
+           MOVE WORD-STAT(TBL-IDX-2) TO WORD-STAT(TBL-IDX).
+           MOVE WS-RANK-LINE TO WORD-STAT(TBL-IDX-2).
+
+       BUILD-REPORT.
+           IF NB-GAMES > 0 THEN
+               COMPUTE WIN-RATE-PCT = (NB-WINS / NB-GAMES) * 100
+               COMPUTE AVG-LIFE-REMAINING =
+                   TOTAL-LIFE-REMAINING / NB-GAMES
+           END-IF
+           OPEN OUTPUT REPORT-FILE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "GAMES PLAYED: " DELIMITED BY SIZE
+                  NB-GAMES DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WIN-RATE-PCT TO WIN-RATE-PCT-ED.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "WIN RATE: " DELIMITED BY SIZE
+                  WIN-RATE-PCT-ED DELIMITED BY SIZE
+                  " PCT" DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE AVG-LIFE-REMAINING TO AVG-LIFE-REMAINING-ED.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "AVG LIVES REMAINING AT GAME END: " DELIMITED BY SIZE
+                  AVG-LIFE-REMAINING-ED DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "HARDEST WORDS (WORST WIN RATE FIRST)" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 1 TO TBL-IDX.
+           PERFORM UNTIL TBL-IDX > WORD-STAT-COUNT
+               COMPUTE RATE-A =
+                   (WS-WON(TBL-IDX) / WS-PLAYED(TBL-IDX)) * 100
+               MOVE RATE-A TO RATE-A-ED
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-MOT(TBL-IDX) DELIMITED BY SPACE
+                      "  PLAYED " DELIMITED BY SIZE
+                      WS-PLAYED(TBL-IDX) DELIMITED BY SIZE
+                      "  WON " DELIMITED BY SIZE
+                      WS-WON(TBL-IDX) DELIMITED BY SIZE
+                      "  WIN RATE " DELIMITED BY SIZE
+                      RATE-A-ED DELIMITED BY SIZE
+                      " PCT" DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO TBL-IDX
+           END-PERFORM.
+           CLOSE REPORT-FILE.
