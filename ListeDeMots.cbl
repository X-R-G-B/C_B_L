@@ -1,41 +1,272 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ListeDeMots.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MONFICHIER ASSIGN TO 'assets/word_list.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
- 
+
        DATA DIVISION.
        FILE SECTION.
        FD MONFICHIER.
-       01 LIGNE-DU-FICHIER.
-           88 FIN-DE-FICHIER       VALUE HIGH-VALUES.
-           05 MOT                  PIC X(30).
-       
+           COPY "copybooks/wordrec.cpy".
+
        WORKING-STORAGE SECTION.
-       01 MOT-AFFICHAGE PIC X(30).
-       
+       01 TABLE-DES-MOTS.
+           05 MOT-TABLE OCCURS 500 TIMES.
+               10 MOT-TABLE-MOT PIC X(30).
+               10 MOT-TABLE-DIFFICULTE PIC X(01).
+               10 MOT-TABLE-CATEGORIE PIC X(15).
+       77 NB-MOTS-TABLE PIC 9(3) VALUE 0.
+       77 CHOIX-MENU PIC X(1).
+       77 ETAT-QUITTER PIC X(1) VALUE "N".
+           88 DOIT-QUITTER VALUE "Y".
+       77 MOT-SAISI PIC X(30).
+       77 MOT-SAISI-BRUT PIC X(30).
+       77 DIFFICULTE-SAISIE PIC X(01).
+       77 CATEGORIE-SAISIE PIC X(15).
+       77 IDX PIC 9(3).
+       77 IDX-LIGNE PIC 9(2).
+       77 IDX-ED PIC ZZ9.
+       77 LIGNE-AFFICHAGE PIC X(60).
+       77 ETAT-DOUBLON PIC X(1).
+           88 EST-DOUBLON VALUE "Y".
+       77 DOUBLON-EXCLU-IDX PIC 9(3) VALUE 0.
+       77 INDEX-CIBLE PIC 9(3).
+       77 TOUCHE-PAUSE PIC X(1).
+
        SCREEN SECTION.
+       01 ECRAN-VIDE.
+           02 BLANK SCREEN.
+
        01 MOT-ECRAN.
+           02 LINE IDX-LIGNE COL 1 PIC X(60) FROM LIGNE-AFFICHAGE.
+
+       01 ECRAN-MENU.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "=== Gestion de la liste de mots ===".
+           02 LINE 3 COL 1 VALUE "1. Afficher les mots".
+           02 LINE 4 COL 1 VALUE "2. Ajouter un mot".
+           02 LINE 5 COL 1 VALUE "3. Modifier un mot".
+           02 LINE 6 COL 1 VALUE "4. Supprimer un mot".
+           02 LINE 7 COL 1 VALUE "5. Quitter".
+           02 LINE 9 COL 1 VALUE "Choix: ".
+           02 CHOIX-ENTRE LINE 9 COL 9 PIC X(1) TO CHOIX-MENU
+               REQUIRED.
+
+       01 ECRAN-SAISIE-MOT.
            02 LINE 1 COL 1 VALUE "Mot: ".
-           02 LINE 1 COL 6 PIC X(30) FROM MOT-AFFICHAGE.
-       
+           02 MOT-ENTRE LINE 1 COL 6 PIC X(30) TO MOT-SAISI
+               REQUIRED.
+           02 LINE 2 COL 1 VALUE
+               "Difficulte (1=debutant 2=intermediaire 3=avance): ".
+           02 DIFFICULTE-ENTREE LINE 2 COL 53 PIC X(1)
+               TO DIFFICULTE-SAISIE REQUIRED.
+           02 LINE 3 COL 1 VALUE "Categorie: ".
+           02 CATEGORIE-ENTREE LINE 3 COL 12 PIC X(15)
+               TO CATEGORIE-SAISIE.
+
+       01 ECRAN-SAISIE-INDEX.
+           02 LINE 1 COL 1 VALUE "Numero du mot (voir liste): ".
+           02 INDEX-ENTRE LINE 1 COL 30 PIC 9(3) TO INDEX-CIBLE
+               REQUIRED.
+
+       01 ECRAN-DOUBLON.
+           02 LINE 1 COL 1 VALUE "Ce mot existe deja dans la liste.".
+
+       01 ECRAN-NUMERO-INVALIDE.
+           02 LINE 1 COL 1 VALUE "Numero invalide.".
+
+       01 ECRAN-CONFIRMATION.
+           02 LINE 1 COL 1 VALUE "Operation terminee.".
+
+       01 ECRAN-PAUSE.
+           02 LINE 24 COL 1 VALUE
+               "Appuyez sur Entree pour continuer...".
+           02 PAUSE-ENTREE LINE 24 COL 40 PIC X(1) TO TOUCHE-PAUSE.
+
        PROCEDURE DIVISION.
        Debut.
+           PERFORM CHARGER-MOTS.
+           PERFORM UNTIL DOIT-QUITTER
+               DISPLAY ECRAN-MENU
+               ACCEPT CHOIX-ENTRE
+               EVALUATE CHOIX-MENU
+                   WHEN "1" PERFORM AFFICHER-MOTS
+                   WHEN "2" PERFORM AJOUTER-MOT
+                   WHEN "3" PERFORM MODIFIER-MOT
+                   WHEN "4" PERFORM SUPPRIMER-MOT
+                   WHEN "5" SET DOIT-QUITTER TO TRUE
+                   WHEN OTHER CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+       CHARGER-MOTS.
+           INITIALIZE NB-MOTS-TABLE.
            OPEN INPUT MONFICHIER.
            PERFORM LIRE-MOT
            PERFORM UNTIL FIN-DE-FICHIER
-               MOVE MOT TO MOT-AFFICHAGE
-               DISPLAY MOT-ECRAN
+               IF NB-MOTS-TABLE < 500 THEN
+                   ADD 1 TO NB-MOTS-TABLE
+                   MOVE MOT TO MOT-TABLE-MOT(NB-MOTS-TABLE)
+                   MOVE MOT-DIFFICULTE
+                       TO MOT-TABLE-DIFFICULTE(NB-MOTS-TABLE)
+                   MOVE MOT-CATEGORIE
+                       TO MOT-TABLE-CATEGORIE(NB-MOTS-TABLE)
+               END-IF
                PERFORM LIRE-MOT
            END-PERFORM.
            CLOSE MONFICHIER.
-           STOP RUN.
-       
+
        LIRE-MOT.
            READ MONFICHIER
                AT END SET FIN-DE-FICHIER TO TRUE
            END-READ.
-       
+
+       SAUVER-MOTS.
+           OPEN OUTPUT MONFICHIER.
+           MOVE 1 TO IDX.
+           PERFORM UNTIL IDX > NB-MOTS-TABLE
+               MOVE MOT-TABLE-MOT(IDX) TO MOT
+               MOVE MOT-TABLE-DIFFICULTE(IDX) TO MOT-DIFFICULTE
+               MOVE MOT-TABLE-CATEGORIE(IDX) TO MOT-CATEGORIE
+               WRITE LIGNE-DU-FICHIER
+               ADD 1 TO IDX
+           END-PERFORM.
+           CLOSE MONFICHIER.
+
+       AFFICHER-LISTE-NUMEROTEE.
+           DISPLAY ECRAN-VIDE.
+           MOVE 1 TO IDX.
+           MOVE 1 TO IDX-LIGNE.
+           PERFORM UNTIL IDX > NB-MOTS-TABLE
+               MOVE IDX TO IDX-ED
+               MOVE SPACES TO LIGNE-AFFICHAGE
+               STRING IDX-ED DELIMITED BY SIZE
+                      ": " DELIMITED BY SIZE
+                      MOT-TABLE-MOT(IDX) DELIMITED BY SPACE
+                      "  [" DELIMITED BY SIZE
+                      MOT-TABLE-DIFFICULTE(IDX) DELIMITED BY SIZE
+                      "] " DELIMITED BY SIZE
+                      MOT-TABLE-CATEGORIE(IDX) DELIMITED BY SPACE
+                      INTO LIGNE-AFFICHAGE
+               DISPLAY MOT-ECRAN
+               ADD 1 TO IDX-LIGNE
+               ADD 1 TO IDX
+           END-PERFORM.
+
+       AFFICHER-MOTS.
+           PERFORM AFFICHER-LISTE-NUMEROTEE.
+           PERFORM ATTENDRE-TOUCHE.
+
+      * MOT-SAISI COMES BACK FROM THE SCREEN WITHOUT THE ";"
+      * TERMINATOR THAT MOT-TABLE-MOT CARRIES (SEE WORDREC.CPY), SO
+      * NORMALIZE IT THE SAME WAY SET-OPERATOR-WORD DOES IN PENDU.CBL
+      * BEFORE IT IS COMPARED OR STORED. A FULL 30-CHARACTER WORD
+      * LEAVES NO ROOM FOR THE TERMINATOR, SO IT IS TRIMMED TO 29
+      * CHARACTERS FIRST.
+       NORMALISER-MOT-SAISI.
+           MOVE MOT-SAISI TO MOT-SAISI-BRUT.
+           MOVE FUNCTION TRIM(MOT-SAISI-BRUT) TO MOT-SAISI-BRUT.
+           IF MOT-SAISI-BRUT(30:1) NOT = SPACE THEN
+               MOVE SPACE TO MOT-SAISI-BRUT(30:1)
+           END-IF
+           MOVE SPACES TO MOT-SAISI.
+           STRING FUNCTION TRIM(MOT-SAISI-BRUT) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  INTO MOT-SAISI.
+
+      * DOUBLON-EXCLU-IDX IS THE ROW BEING EDITED (0 WHEN ADDING A NEW
+      * WORD, SO NO ROW IS EXCLUDED) - WITHOUT THIS, RE-SAVING A WORD
+      * UNCHANGED WHILE ONLY ITS DIFFICULTY/CATEGORY CHANGES ALWAYS
+      * MATCHES ITSELF AND THE EDIT IS REJECTED AS A DUPLICATE.
+       VERIFIER-DOUBLON.
+           MOVE "N" TO ETAT-DOUBLON.
+           MOVE 1 TO IDX.
+           PERFORM UNTIL IDX > NB-MOTS-TABLE OR EST-DOUBLON
+               IF IDX NOT = DOUBLON-EXCLU-IDX
+                   AND MOT-TABLE-MOT(IDX) = MOT-SAISI THEN
+                   MOVE "Y" TO ETAT-DOUBLON
+               END-IF
+               ADD 1 TO IDX
+           END-PERFORM.
+
+       AJOUTER-MOT.
+           DISPLAY ECRAN-VIDE.
+           DISPLAY ECRAN-SAISIE-MOT.
+           ACCEPT MOT-ENTRE.
+           ACCEPT DIFFICULTE-ENTREE.
+           ACCEPT CATEGORIE-ENTREE.
+           PERFORM NORMALISER-MOT-SAISI.
+           MOVE 0 TO DOUBLON-EXCLU-IDX.
+           PERFORM VERIFIER-DOUBLON.
+           IF EST-DOUBLON THEN
+               DISPLAY ECRAN-DOUBLON
+           ELSE
+               IF NB-MOTS-TABLE < 500 THEN
+                   ADD 1 TO NB-MOTS-TABLE
+                   MOVE MOT-SAISI TO MOT-TABLE-MOT(NB-MOTS-TABLE)
+                   MOVE DIFFICULTE-SAISIE
+                       TO MOT-TABLE-DIFFICULTE(NB-MOTS-TABLE)
+                   MOVE CATEGORIE-SAISIE
+                       TO MOT-TABLE-CATEGORIE(NB-MOTS-TABLE)
+                   PERFORM SAUVER-MOTS
+                   DISPLAY ECRAN-CONFIRMATION
+               END-IF
+           END-IF
+           PERFORM ATTENDRE-TOUCHE.
+
+       MODIFIER-MOT.
+           PERFORM AFFICHER-LISTE-NUMEROTEE.
+           DISPLAY ECRAN-SAISIE-INDEX.
+           ACCEPT INDEX-ENTRE.
+           IF INDEX-CIBLE < 1 OR INDEX-CIBLE > NB-MOTS-TABLE THEN
+               DISPLAY ECRAN-NUMERO-INVALIDE
+           ELSE
+               DISPLAY ECRAN-SAISIE-MOT
+               ACCEPT MOT-ENTRE
+               ACCEPT DIFFICULTE-ENTREE
+               ACCEPT CATEGORIE-ENTREE
+               PERFORM NORMALISER-MOT-SAISI
+               MOVE INDEX-CIBLE TO DOUBLON-EXCLU-IDX
+               PERFORM VERIFIER-DOUBLON
+               IF EST-DOUBLON THEN
+                   DISPLAY ECRAN-DOUBLON
+               ELSE
+                   MOVE MOT-SAISI TO MOT-TABLE-MOT(INDEX-CIBLE)
+                   MOVE DIFFICULTE-SAISIE
+                       TO MOT-TABLE-DIFFICULTE(INDEX-CIBLE)
+                   MOVE CATEGORIE-SAISIE
+                       TO MOT-TABLE-CATEGORIE(INDEX-CIBLE)
+                   PERFORM SAUVER-MOTS
+                   DISPLAY ECRAN-CONFIRMATION
+               END-IF
+           END-IF
+           PERFORM ATTENDRE-TOUCHE.
+
+       SUPPRIMER-MOT.
+           PERFORM AFFICHER-LISTE-NUMEROTEE.
+           DISPLAY ECRAN-SAISIE-INDEX.
+           ACCEPT INDEX-ENTRE.
+           IF INDEX-CIBLE < 1 OR INDEX-CIBLE > NB-MOTS-TABLE THEN
+               DISPLAY ECRAN-NUMERO-INVALIDE
+           ELSE
+               PERFORM DECALER-TABLE-APRES-SUPPRESSION
+               SUBTRACT 1 FROM NB-MOTS-TABLE
+               PERFORM SAUVER-MOTS
+               DISPLAY ECRAN-CONFIRMATION
+           END-IF
+           PERFORM ATTENDRE-TOUCHE.
+
+       DECALER-TABLE-APRES-SUPPRESSION.
+           MOVE INDEX-CIBLE TO IDX.
+           PERFORM UNTIL IDX >= NB-MOTS-TABLE
+               MOVE MOT-TABLE(IDX + 1) TO MOT-TABLE(IDX)
+               ADD 1 TO IDX
+           END-PERFORM.
+
+       ATTENDRE-TOUCHE.
+           DISPLAY ECRAN-PAUSE.
+           ACCEPT PAUSE-ENTREE.
