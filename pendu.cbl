@@ -2,20 +2,43 @@
        PROGRAM-ID. pendu.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION SHOW-STATE.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FILE-WORDS ASSIGN TO 'assets/word_list.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAME-LOG ASSIGN TO 'assets/game_log.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAME-CHECKPOINT ASSIGN TO 'assets/game_checkpoint.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAME-CONFIG ASSIGN TO 'assets/game_config.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULTS-SLIP ASSIGN TO 'assets/results_slips.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD FILE-WORDS.
-       01 ligne-du-fichier.
-           88 END-OF-FILE VALUE HIGH-VALUES.
-           05 MOT PIC X(30).
+           COPY "copybooks/wordrec.cpy".
+
+       FD GAME-LOG.
+           COPY "copybooks/gamelog.cpy".
+
+       FD GAME-CHECKPOINT.
+           COPY "copybooks/checkpoint.cpy".
+
+       FD GAME-CONFIG.
+           COPY "copybooks/gameconfig.cpy".
+
+       FD RESULTS-SLIP.
+           COPY "copybooks/resultslip.cpy".
 
        WORKING-STORAGE SECTION.
        77 CURR-WORD PIC X(30).
+       77 CURR-WORD-CLEAN PIC X(30).
        77 WORD-RES PIC X(30).
        77 NB-WORDS PIC 9(3).
        77 WORD-INDEX PIC 9(3).
@@ -24,10 +47,45 @@
        77 STATE-LOSE PIC X(1).
        88 IS-LOSE VALUE "Y".
        77 INPUT-VALUE PIC a(1).
-       77 I PIC 9 VALUE 1.
+       77 I PIC 9(2) VALUE 1.
        77 STATE-LETTER-FOUND PIC X(1).
        88 IS-LETTER-FOUND VALUE "Y".
        77 NB-LIFE PIC 9(2).
+       77 MAX-NB-LIFE PIC 9(2) VALUE 11.
+       77 NB-LIFE-RES-IGNOREE PIC 9(2).
+       77 SELECTED-DIFFICULTE PIC X(1) VALUE SPACE.
+       77 SELECTED-CATEGORIE PIC X(15) VALUE SPACES.
+       77 STATE-FILTRE-OK PIC X(1).
+       88 FILTRE-OK VALUE "Y".
+       77 LETTRES-ESSAYEES PIC X(26) VALUE SPACES.
+       77 NB-LETTRES-ESSAYEES PIC 9(2) VALUE 0.
+       77 IDX-LETTRE PIC 9(2).
+       77 STATE-DEJA-ESSAYE PIC X(1).
+       88 DEJA-ESSAYE VALUE "Y".
+       77 HINTS-USED PIC 9(2) VALUE 0.
+       77 STATE-HINT-DONE PIC X(1).
+       88 HINT-DONE VALUE "Y".
+       77 SELECTED-MODE PIC X(1) VALUE "1".
+       88 MODE-OPERATEUR VALUE "2".
+       77 OPERATOR-WORD PIC X(29) VALUE SPACES.
+       77 STATE-TIMED-MODE PIC X(1) VALUE "N".
+       88 MODE-CHRONOMETRE VALUE "O".
+       77 TIMED-SECONDS PIC 9(2) VALUE 15.
+       77 STATE-TURN-TIMED-OUT PIC X(1).
+       88 TURN-TIMED-OUT VALUE "Y".
+       77 LETTRES-INCORRECTES PIC X(26) VALUE SPACES.
+       77 NB-LETTRES-INCORRECTES PIC 9(2) VALUE 0.
+       77 PLAYER-NAME PIC X(20) VALUE SPACES.
+       77 STATE-CHECKPOINT-TROUVE PIC X(1) VALUE "N".
+       88 CHECKPOINT-TROUVE VALUE "Y".
+       77 STATE-REPRENDRE PIC X(1).
+       88 VEUT-REPRENDRE VALUE "O".
+       01 TABLE-DES-CONFIGS.
+           05 CONFIG-TABLE OCCURS 10 TIMES.
+               10 CONFIG-TABLE-PROFIL PIC X(01).
+               10 CONFIG-TABLE-NB-VIES PIC 9(02).
+       77 NB-CONFIGS PIC 9(2) VALUE 0.
+       77 IDX-CONFIG PIC 9(2).
       * COLORS FOR FOREGROUND AND BACKGROUND
        78 BLACK VALUE 0.
        78 BLUE VALUE 1.
@@ -53,12 +111,77 @@
            02 LINE 3 COL 1 VALUE "Index: ".
            02 LINE 3 COL 8 PIC 9(3) FROM WORD-INDEX.
 
+       01 ASK-RESUME.
+           02 LINE 1 COL 1 VALUE
+               "Une partie interrompue a ete trouvee.".
+           02 LINE 2 COL 1 VALUE "Reprendre cette partie (O/N) : ".
+           02 REPRENDRE-ENTREE LINE 2 COL 32 PIC X(1)
+               TO STATE-REPRENDRE REQUIRED.
+
+       01 ASK-PLAYER-NAME.
+           02 LINE 1 COL 1 VALUE "Nom du joueur (Entree=anonyme): ".
+           02 PLAYER-NAME-ENTREE LINE 1 COL 34 PIC X(20)
+               TO PLAYER-NAME.
+
+       01 ASK-TIMED-MODE.
+           02 LINE 1 COL 1 VALUE "Mode chronometre (O/N): ".
+           02 TIMED-MODE-ENTREE LINE 1 COL 25 PIC X(1)
+               TO STATE-TIMED-MODE REQUIRED.
+           02 LINE 2 COL 1 VALUE "Secondes par tour (si O): ".
+           02 TIMED-SECONDS-ENTREE LINE 2 COL 27 PIC 9(2)
+               TO TIMED-SECONDS.
+
+       01 SHOW-TIME-EXPIRED.
+           02 LINE 1 COL 1 VALUE "⏱ Temps ecoule ! Tour perdu."
+               FOREGROUND-COLOR RED.
+
+       01 ASK-MODE.
+           02 LINE 1 COL 1 VALUE "Mode de jeu:".
+           02 LINE 2 COL 1 VALUE "1. Mot aleatoire".
+           02 LINE 3 COL 1 VALUE "2. Mot entre par l'operateur".
+           02 LINE 4 COL 1 VALUE "Choix: ".
+           02 MODE-ENTREE LINE 4 COL 9 PIC X(1) TO SELECTED-MODE
+               REQUIRED.
+
+       01 ASK-SECRET-WORD.
+           02 LINE 1 COL 1 VALUE "Mot secret (cache de l'ecran): ".
+           02 SECRET-WORD-ENTREE LINE 1 COL 32 PIC X(29)
+               TO OPERATOR-WORD REQUIRED SECURE.
+
+       01 ASK-FILTRE.
+           02 LINE 1 COL 1 VALUE
+               "Difficulte (1=debutant 2=intermediaire 3=avance,".
+           02 LINE 2 COL 1 VALUE "Entree=toutes): ".
+           02 DIFFICULTE-ENTREE LINE 2 COL 17 PIC X(1)
+               TO SELECTED-DIFFICULTE.
+           02 LINE 3 COL 1 VALUE "Categorie (Entree=toutes): ".
+           02 CATEGORIE-ENTREE LINE 3 COL 29 PIC X(15)
+               TO SELECTED-CATEGORIE.
+
        01 ASK-LETTER-OR-WORD.
-           02 LINE 10 COL 1 VALUE "Entrez une lettre: ".
+           02 LINE 10 COL 1 VALUE
+               "Entrez une lettre (? pour un indice, coute 1 vie): ".
            02 INPUT-ENTERED PIC a(1) TO INPUT-VALUE REQUIRED
                 BACKGROUND-COLOR BRIGHT-WHITE
                 FOREGROUND-COLOR BRIGHT-BROWN.
 
+       01 SHOW-HINT-USED.
+           02 LINE 1 COL 1 VALUE "💡 Indice: une lettre revelee."
+               FOREGROUND-COLOR CYAN.
+
+       01 SHOW-NO-HINT-LEFT.
+           02 LINE 1 COL 1 VALUE
+               "Plus de vie disponible pour un indice !"
+               FOREGROUND-COLOR RED.
+
+       01 SHOW-HINTS-USED.
+           02 LINE 3 COL 1 VALUE "Indices utilises: ".
+           02 LINE 3 COL 19 PIC 9(2) FROM HINTS-USED.
+
+       01 SHOW-LETTRES-INCORRECTES.
+           02 LINE 4 COL 1 VALUE "Lettres incorrectes: ".
+           02 LINE 4 COL 23 PIC X(26) FROM LETTRES-INCORRECTES.
+
        01 SHOW-RES-WORD.
            02 BLANK SCREEN.
            02 LINE 5 COL 1 VALUE "Mot: ".
@@ -68,6 +191,15 @@
            02 LINE 6 COL 1 VALUE "Lettre: ".
            02 LINE 6 COL 9 PIC a(1) FROM INPUT-VALUE.
 
+       01 SHOW-LETTRES-ESSAYEES.
+           02 LINE 7 COL 1 VALUE "Lettres essayees: ".
+           02 LINE 7 COL 20 PIC X(26) FROM LETTRES-ESSAYEES.
+
+       01 SHOW-LETTRE-DEJA-ESSAYEE.
+           02 LINE 1 COL 1 VALUE
+               "Vous avez deja essaye cette lettre."
+               FOREGROUND-COLOR RED.
+
        01 SHOW-LETTER-FOUND.
            02 LINE 1 COL 1 VALUE "✅ Lettre trouvee ! => "
                FOREGROUND-COLOR GREEN.
@@ -98,60 +230,206 @@
        PROCEDURE DIVISION.
            MOVE "N" TO STATE-WON.
            MOVE "N" TO STATE-LOSE.
-           MOVE 11 TO NB-LIFE.
-           PERFORM COUNT-WORD.
-           IF NB-WORDS = 0 THEN
-               STOP RUN
+           PERFORM LOAD-CONFIG.
+           DISPLAY ASK-PLAYER-NAME.
+           ACCEPT PLAYER-NAME-ENTREE.
+           DISPLAY ASK-TIMED-MODE.
+           ACCEPT TIMED-MODE-ENTREE.
+           ACCEPT TIMED-SECONDS-ENTREE.
+           PERFORM CHECK-FOR-CHECKPOINT.
+           IF CHECKPOINT-TROUVE THEN
+               DISPLAY ASK-RESUME
+               ACCEPT REPRENDRE-ENTREE
+           END-IF
+           IF CHECKPOINT-TROUVE AND VEUT-REPRENDRE THEN
+               PERFORM LOAD-CHECKPOINT
+           ELSE
+               DISPLAY ASK-MODE
+               ACCEPT MODE-ENTREE
+               IF MODE-OPERATEUR THEN
+                   DISPLAY ASK-SECRET-WORD
+                   ACCEPT SECRET-WORD-ENTREE
+                   PERFORM SET-OPERATOR-WORD
+                   PERFORM DETERMINE-NB-LIFE
+                   PERFORM INIT-WORD-RES
+               ELSE
+                   PERFORM ASK-CATEGORY-AND-DIFFICULTY
+                   PERFORM DETERMINE-NB-LIFE
+                   PERFORM COUNT-WORD
+                   IF NB-WORDS = 0 THEN
+                       STOP RUN
+                   END-IF
+                   PERFORM GET-RANDOM-WORD
+                   PERFORM INIT-WORD-RES
+               END-IF
            END-IF
-           PERFORM GET-RANDOM-WORD.
-           PERFORM INIT-WORD-RES.
            PERFORM UNTIL IS-WON OR IS-LOSE
                PERFORM ASK-INPUT
                DISPLAY SHOW-RES-WORD
                DISPLAY SHOW-NB-LIFE
+               MOVE FUNCTION SHOW-STATE(NB-LIFE, MAX-NB-LIFE)
+                   TO NB-LIFE-RES-IGNOREE
                IF IS-LETTER-FOUND THEN
                    DISPLAY SHOW-LETTER-FOUND
                ELSE
                    DISPLAY SHOW-LETTER-NOT-FOUND
-                   ADD -1 TO NB-LIFE
+                   IF NB-LIFE > 0 THEN
+                       ADD -1 TO NB-LIFE
+                   END-IF
+                   IF NOT TURN-TIMED-OUT THEN
+                       PERFORM ENREGISTRER-LETTRE-INCORRECTE
+                   END-IF
                END-IF
                PERFORM CHECK-FOR-WIN
+               PERFORM SAVE-CHECKPOINT
            END-PERFORM.
            DISPLAY SHOW-WORD.
            DISPLAY SHOW-NB-LIFE.
+           MOVE FUNCTION SHOW-STATE(NB-LIFE, MAX-NB-LIFE)
+               TO NB-LIFE-RES-IGNOREE.
            IF IS-WON THEN
                DISPLAY SHOW-END-WINNER
            END-IF
            IF IS-LOSE THEN
                DISPLAY SHOW-END-LOSER
            END-IF
+           DISPLAY SHOW-HINTS-USED.
+           DISPLAY SHOW-LETTRES-INCORRECTES.
+           PERFORM WRITE-GAME-LOG.
+           PERFORM WRITE-RESULT-SLIP.
+           PERFORM CLEAR-CHECKPOINT.
        STOP RUN.
 
+       CHECK-FOR-CHECKPOINT.
+           MOVE "N" TO STATE-CHECKPOINT-TROUVE.
+           OPEN INPUT GAME-CHECKPOINT.
+           READ GAME-CHECKPOINT
+               AT END CONTINUE
+               NOT AT END MOVE "Y" TO STATE-CHECKPOINT-TROUVE
+           END-READ.
+           CLOSE GAME-CHECKPOINT.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT GAME-CHECKPOINT.
+           READ GAME-CHECKPOINT
+               AT END CONTINUE
+           END-READ.
+           MOVE CKPT-MOT TO CURR-WORD.
+           MOVE CKPT-WORD-RES TO WORD-RES.
+           MOVE CKPT-NB-LIFE TO NB-LIFE.
+           MOVE CKPT-MAX-NB-LIFE TO MAX-NB-LIFE.
+           MOVE CKPT-LETTRES-ESSAYEES TO LETTRES-ESSAYEES.
+           MOVE CKPT-LETTRES-INCORRECTES TO LETTRES-INCORRECTES.
+           MOVE CKPT-NB-LETTRES-INCORRECTES TO NB-LETTRES-INCORRECTES.
+           MOVE CKPT-NB-LETTRES-ESSAYEES TO NB-LETTRES-ESSAYEES.
+           MOVE CKPT-HINTS-USED TO HINTS-USED.
+           CLOSE GAME-CHECKPOINT.
+
+       SAVE-CHECKPOINT.
+           MOVE CURR-WORD TO CKPT-MOT.
+           MOVE WORD-RES TO CKPT-WORD-RES.
+           MOVE NB-LIFE TO CKPT-NB-LIFE.
+           MOVE MAX-NB-LIFE TO CKPT-MAX-NB-LIFE.
+           MOVE LETTRES-ESSAYEES TO CKPT-LETTRES-ESSAYEES.
+           MOVE LETTRES-INCORRECTES TO CKPT-LETTRES-INCORRECTES.
+           MOVE NB-LETTRES-INCORRECTES TO CKPT-NB-LETTRES-INCORRECTES.
+           MOVE NB-LETTRES-ESSAYEES TO CKPT-NB-LETTRES-ESSAYEES.
+           MOVE HINTS-USED TO CKPT-HINTS-USED.
+           OPEN OUTPUT GAME-CHECKPOINT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE GAME-CHECKPOINT.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT GAME-CHECKPOINT.
+           CLOSE GAME-CHECKPOINT.
+
+       LOAD-CONFIG.
+           INITIALIZE NB-CONFIGS.
+           OPEN INPUT GAME-CONFIG.
+           READ GAME-CONFIG
+               AT END SET FIN-DE-FICHIER-CONFIG TO TRUE
+           END-READ.
+           PERFORM UNTIL FIN-DE-FICHIER-CONFIG
+               IF NB-CONFIGS < 10 THEN
+                   ADD 1 TO NB-CONFIGS
+                   MOVE CONFIG-PROFIL TO CONFIG-TABLE-PROFIL(NB-CONFIGS)
+                   MOVE CONFIG-NB-VIES
+                       TO CONFIG-TABLE-NB-VIES(NB-CONFIGS)
+               END-IF
+               READ GAME-CONFIG
+                   AT END SET FIN-DE-FICHIER-CONFIG TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE GAME-CONFIG.
+
+       DETERMINE-NB-LIFE.
+           MOVE 11 TO NB-LIFE.
+           MOVE 1 TO IDX-CONFIG.
+           PERFORM UNTIL IDX-CONFIG > NB-CONFIGS
+               IF CONFIG-TABLE-PROFIL(IDX-CONFIG) = SELECTED-DIFFICULTE
+                   THEN
+                   MOVE CONFIG-TABLE-NB-VIES(IDX-CONFIG) TO NB-LIFE
+               END-IF
+               ADD 1 TO IDX-CONFIG
+           END-PERFORM.
+           MOVE NB-LIFE TO MAX-NB-LIFE.
+
+       SET-OPERATOR-WORD.
+           MOVE SPACES TO CURR-WORD.
+           STRING FUNCTION TRIM(OPERATOR-WORD) DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  INTO CURR-WORD.
+
+       ASK-CATEGORY-AND-DIFFICULTY.
+           DISPLAY ASK-FILTRE.
+           ACCEPT DIFFICULTE-ENTREE.
+           ACCEPT CATEGORIE-ENTREE.
+
        COUNT-WORD.
            INITIALIZE NB-WORDS.
            OPEN INPUT FILE-WORDS.
-           PERFORM UNTIL END-OF-FILE
-               ADD 1 TO NB-WORDS
+           PERFORM READ-WORD
+           PERFORM UNTIL FIN-DE-FICHIER
+               PERFORM VERIFIER-FILTRE-MOT
+               IF FILTRE-OK THEN
+                   ADD 1 TO NB-WORDS
+               END-IF
                PERFORM READ-WORD
            END-PERFORM.
-           ADD -2 TO NB-WORDS.
            CLOSE FILE-WORDS.
 
        GET-RANDOM-WORD.
            PERFORM GET-RANDOM-INDEX.
            OPEN INPUT FILE-WORDS.
-           PERFORM UNTIL WORD-INDEX = 0
-               PERFORM READ-WORD
-               COMPUTE WORD-INDEX = WORD-INDEX - 1
+           PERFORM READ-WORD.
+           PERFORM UNTIL WORD-INDEX = 0 OR FIN-DE-FICHIER
+               PERFORM VERIFIER-FILTRE-MOT
+               IF FILTRE-OK THEN
+                   COMPUTE WORD-INDEX = WORD-INDEX - 1
+               END-IF
+               IF WORD-INDEX NOT = 0 THEN
+                   PERFORM READ-WORD
+               END-IF
            END-PERFORM.
            CLOSE FILE-WORDS.
 
        READ-WORD.
            READ FILE-WORDS
-             AT END SET END-OF-FILE TO TRUE
+             AT END SET FIN-DE-FICHIER TO TRUE
            END-READ.
            MOVE MOT TO CURR-WORD.
 
+       VERIFIER-FILTRE-MOT.
+           MOVE "Y" TO STATE-FILTRE-OK.
+           IF SELECTED-DIFFICULTE NOT = SPACE
+               AND SELECTED-DIFFICULTE NOT = MOT-DIFFICULTE THEN
+               MOVE "N" TO STATE-FILTRE-OK
+           END-IF
+           IF SELECTED-CATEGORIE NOT = SPACES
+               AND SELECTED-CATEGORIE NOT = MOT-CATEGORIE THEN
+               MOVE "N" TO STATE-FILTRE-OK
+           END-IF.
+
        GET-RANDOM-INDEX.
            COMPUTE WORD-INDEX =
                FUNCTION RANDOM(FUNCTION NUMVAL(FUNCTION
@@ -161,18 +439,87 @@
            ADD 1 TO WORD-INDEX.
 
        ASK-INPUT.
-           DISPLAY ASK-LETTER-OR-WORD.
-           ACCEPT INPUT-ENTERED.
            MOVE "N" TO STATE-LETTER-FOUND.
-           INITIALIZE I.
-           PERFORM UNTIL CURR-WORD(I:1) = ";"
-               IF CURR-WORD(I:1) = INPUT-VALUE THEN
-                   STRING INPUT-VALUE DELIMITED BY SIZE
-                          INTO WORD-RES(I:1)
-                   MOVE "Y" TO STATE-LETTER-FOUND
+           MOVE "Y" TO STATE-DEJA-ESSAYE.
+           MOVE "N" TO STATE-TURN-TIMED-OUT.
+           PERFORM UNTIL NOT DEJA-ESSAYE OR TURN-TIMED-OUT
+               DISPLAY ASK-LETTER-OR-WORD
+               IF MODE-CHRONOMETRE THEN
+                   ACCEPT INPUT-ENTERED TIME-OUT TIMED-SECONDS
+                       ON EXCEPTION
+                           MOVE "Y" TO STATE-TURN-TIMED-OUT
+                   END-ACCEPT
+               ELSE
+                   ACCEPT INPUT-ENTERED
                END-IF
-               DISPLAY SHOW-CHAR-ENTERED
-               ADD 1 TO I
+               IF NOT TURN-TIMED-OUT THEN
+                   IF INPUT-VALUE = "?" THEN
+                       PERFORM GIVE-HINT
+                   ELSE
+                       PERFORM VERIFIER-LETTRE-ESSAYEE
+                       IF DEJA-ESSAYE THEN
+                           DISPLAY SHOW-LETTRE-DEJA-ESSAYEE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF TURN-TIMED-OUT THEN
+               DISPLAY SHOW-TIME-EXPIRED
+           ELSE
+               IF NB-LETTRES-ESSAYEES < 26 THEN
+                   ADD 1 TO NB-LETTRES-ESSAYEES
+                   MOVE INPUT-VALUE
+                       TO LETTRES-ESSAYEES(NB-LETTRES-ESSAYEES:1)
+               END-IF
+               DISPLAY SHOW-LETTRES-ESSAYEES
+               INITIALIZE I
+               PERFORM UNTIL CURR-WORD(I:1) = ";"
+                   IF CURR-WORD(I:1) = INPUT-VALUE THEN
+                       STRING INPUT-VALUE DELIMITED BY SIZE
+                              INTO WORD-RES(I:1)
+                       MOVE "Y" TO STATE-LETTER-FOUND
+                   END-IF
+                   DISPLAY SHOW-CHAR-ENTERED
+                   ADD 1 TO I
+               END-PERFORM
+           END-IF.
+
+       ENREGISTRER-LETTRE-INCORRECTE.
+           IF NB-LETTRES-INCORRECTES < 26 THEN
+               ADD 1 TO NB-LETTRES-INCORRECTES
+               MOVE INPUT-VALUE
+                   TO LETTRES-INCORRECTES(NB-LETTRES-INCORRECTES:1)
+           END-IF.
+
+       GIVE-HINT.
+           IF NB-LIFE = 0 THEN
+               DISPLAY SHOW-NO-HINT-LEFT
+           ELSE
+               MOVE "N" TO STATE-HINT-DONE
+               INITIALIZE I
+               PERFORM UNTIL CURR-WORD(I:1) = ";" OR HINT-DONE
+                   IF WORD-RES(I:1) = "_" THEN
+                       MOVE CURR-WORD(I:1) TO WORD-RES(I:1)
+                       MOVE "Y" TO STATE-HINT-DONE
+                   END-IF
+                   ADD 1 TO I
+               END-PERFORM
+               IF HINT-DONE THEN
+                   ADD -1 TO NB-LIFE
+                   ADD 1 TO HINTS-USED
+                   DISPLAY SHOW-HINT-USED
+                   DISPLAY SHOW-RES-WORD
+               END-IF
+           END-IF.
+
+       VERIFIER-LETTRE-ESSAYEE.
+           MOVE "N" TO STATE-DEJA-ESSAYE.
+           MOVE 1 TO IDX-LETTRE.
+           PERFORM UNTIL IDX-LETTRE > NB-LETTRES-ESSAYEES
+               IF LETTRES-ESSAYEES(IDX-LETTRE:1) = INPUT-VALUE THEN
+                   MOVE "Y" TO STATE-DEJA-ESSAYE
+               END-IF
+               ADD 1 TO IDX-LETTRE
            END-PERFORM.
 
        INIT-WORD-RES.
@@ -184,12 +531,55 @@
        CHECK-FOR-WIN.
            MOVE "Y" TO STATE-WON.
            INITIALIZE I.
-           IF NB-LIFE = 0 THEN
-               MOVE "Y" TO STATE-LOSE
-           END-IF
            PERFORM UNTIL CURR-WORD(I:1) = ";"
                IF WORD-RES(I:1) = "_" THEN
                    MOVE "N" TO STATE-WON
                END-IF
                ADD 1 TO I
            END-PERFORM.
+           IF NB-LIFE = 0 AND NOT IS-WON THEN
+               MOVE "Y" TO STATE-LOSE
+           END-IF.
+
+      * CURR-WORD CARRIES THE ";" SCAN-TERMINATOR INTERNALLY (SEE
+      * WORDREC.CPY) - STRIP IT BEFORE THE WORD REACHES A HUMAN-FACING
+      * ARTIFACT LIKE THE GAME LOG OR THE RESULT SLIP.
+       STRIP-CURR-WORD-TERMINATOR.
+           MOVE CURR-WORD TO CURR-WORD-CLEAN.
+           MOVE 1 TO I.
+           PERFORM UNTIL I > 30
+               IF CURR-WORD(I:1) = ";" THEN
+                   MOVE SPACE TO CURR-WORD-CLEAN(I:1)
+               END-IF
+               ADD 1 TO I
+           END-PERFORM.
+
+       WRITE-GAME-LOG.
+           PERFORM STRIP-CURR-WORD-TERMINATOR.
+           MOVE CURR-WORD-CLEAN TO LOG-MOT.
+           IF IS-WON THEN
+               MOVE "G" TO LOG-RESULTAT
+           ELSE
+               MOVE "P" TO LOG-RESULTAT
+           END-IF
+           MOVE NB-LIFE TO LOG-NB-VIE-RESTANTES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LOG-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO LOG-HEURE.
+           OPEN EXTEND GAME-LOG.
+           WRITE GAME-LOG-RECORD.
+           CLOSE GAME-LOG.
+
+       WRITE-RESULT-SLIP.
+           PERFORM STRIP-CURR-WORD-TERMINATOR.
+           MOVE PLAYER-NAME TO SLIP-JOUEUR.
+           MOVE CURR-WORD-CLEAN TO SLIP-MOT.
+           IF IS-WON THEN
+               MOVE "G" TO SLIP-RESULTAT
+           ELSE
+               MOVE "P" TO SLIP-RESULTAT
+           END-IF
+           MOVE NB-LIFE TO SLIP-NB-VIE-RESTANTES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SLIP-DATE.
+           OPEN EXTEND RESULTS-SLIP.
+           WRITE RESULT-SLIP-RECORD.
+           CLOSE RESULTS-SLIP.
