@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WordListValidator.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-WORDS ASSIGN TO 'assets/word_list.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-WORDS-RAW ASSIGN TO 'assets/word_list.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE
+               ASSIGN TO 'assets/word_list_validation_report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-WORDS.
+           COPY "copybooks/wordrec.cpy".
+
+      * FILE-WORDS-RAW READS THE SAME PHYSICAL FILE THROUGH A BUFFER
+      * WIDE ENOUGH TO CATCH A LINE THAT OVERRUNS WORDREC.CPY'S FIXED
+      * 46-BYTE RECORD - A LINE THAT LONG WOULD OTHERWISE BE SILENTLY
+      * TRUNCATED BEFORE FILE-WORDS EVER SEES IT.
+       FD FILE-WORDS-RAW.
+       01 RAW-LINE-RECORD.
+           88 FIN-DE-FICHIER-RAW      VALUE HIGH-VALUES.
+           05 RAW-LINE                PIC X(100).
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 LINE-NO PIC 9(5) VALUE 0.
+       77 LINE-NO-ED PIC ZZZZ9.
+       77 NB-ERRORS PIC 9(5) VALUE 0.
+       77 IDX PIC 9(3).
+       77 IDX-CHAR PIC 9(2).
+       77 RAW-LINE-LEN PIC 9(3).
+       77 STATE-FOUND-ENTRY PIC X(1) VALUE "N".
+           88 FOUND-ENTRY VALUE "Y".
+       77 STATE-FOUND-SEMI PIC X(1) VALUE "N".
+           88 FOUND-SEMI VALUE "Y".
+
+       01 TABLE-DES-MOTS-VUS.
+           05 MOT-VU OCCURS 500 TIMES PIC X(30).
+       77 NB-MOTS-VUS PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM VALIDATE-LINE-LENGTHS.
+           OPEN INPUT FILE-WORDS.
+           PERFORM READ-WORD-RECORD
+           PERFORM UNTIL FIN-DE-FICHIER
+               ADD 1 TO LINE-NO
+               PERFORM VALIDATE-RECORD
+               PERFORM READ-WORD-RECORD
+           END-PERFORM.
+           CLOSE FILE-WORDS.
+           PERFORM WRITE-SUMMARY.
+           CLOSE REPORT-FILE.
+       STOP RUN.
+
+      * A LINE SEQUENTIAL READ THROUGH WORDREC.CPY'S 46-BYTE RECORD
+      * WOULD SILENTLY TRUNCATE AN OVERLONG LINE BEFORE VALIDATE-RECORD
+      * EVER SAW IT, SO THE LENGTH CHECK RUNS AS ITS OWN PASS OVER A
+      * WIDE RAW BUFFER, SEPARATELY FROM THE TERMINATOR CHECK BELOW.
+       VALIDATE-LINE-LENGTHS.
+           MOVE 0 TO LINE-NO.
+           OPEN INPUT FILE-WORDS-RAW.
+           PERFORM READ-RAW-LINE
+           PERFORM UNTIL FIN-DE-FICHIER-RAW
+               ADD 1 TO LINE-NO
+               IF RAW-LINE NOT = SPACES THEN
+                   COMPUTE RAW-LINE-LEN =
+                       FUNCTION LENGTH(FUNCTION TRIM(RAW-LINE))
+                   IF RAW-LINE-LEN > 46 THEN
+                       PERFORM REPORT-ISSUE-LINE-TOO-LONG
+                   END-IF
+               END-IF
+               PERFORM READ-RAW-LINE
+           END-PERFORM.
+           CLOSE FILE-WORDS-RAW.
+           MOVE 0 TO LINE-NO.
+
+       READ-RAW-LINE.
+           READ FILE-WORDS-RAW
+               AT END SET FIN-DE-FICHIER-RAW TO TRUE
+           END-READ.
+
+       READ-WORD-RECORD.
+           READ FILE-WORDS
+               AT END SET FIN-DE-FICHIER TO TRUE
+           END-READ.
+
+       VALIDATE-RECORD.
+           IF LIGNE-DU-FICHIER = SPACES THEN
+               PERFORM REPORT-ISSUE-BLANK-LINE
+           ELSE
+               PERFORM CHECK-TERMINATOR
+               PERFORM CHECK-DUPLICATE
+           END-IF.
+
+       CHECK-TERMINATOR.
+           MOVE "N" TO STATE-FOUND-SEMI.
+           MOVE 1 TO IDX-CHAR.
+           PERFORM UNTIL IDX-CHAR > 30 OR FOUND-SEMI
+               IF MOT(IDX-CHAR:1) = ";" THEN
+                   MOVE "Y" TO STATE-FOUND-SEMI
+               END-IF
+               ADD 1 TO IDX-CHAR
+           END-PERFORM.
+           IF NOT FOUND-SEMI THEN
+               PERFORM REPORT-ISSUE-NO-TERMINATOR
+           END-IF.
+
+       CHECK-DUPLICATE.
+           MOVE "N" TO STATE-FOUND-ENTRY.
+           MOVE 1 TO IDX.
+           PERFORM UNTIL IDX > NB-MOTS-VUS OR FOUND-ENTRY
+               IF MOT-VU(IDX) = MOT THEN
+                   MOVE "Y" TO STATE-FOUND-ENTRY
+               END-IF
+               ADD 1 TO IDX
+           END-PERFORM.
+           IF FOUND-ENTRY THEN
+               PERFORM REPORT-ISSUE-DUPLICATE
+           ELSE
+               IF NB-MOTS-VUS < 500 THEN
+                   ADD 1 TO NB-MOTS-VUS
+                   MOVE MOT TO MOT-VU(NB-MOTS-VUS)
+               END-IF
+           END-IF.
+
+       REPORT-ISSUE-BLANK-LINE.
+           MOVE LINE-NO TO LINE-NO-ED.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "LINE " DELIMITED BY SIZE
+                  LINE-NO-ED DELIMITED BY SIZE
+                  ": BLANK LINE" DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO NB-ERRORS.
+
+       REPORT-ISSUE-NO-TERMINATOR.
+           MOVE LINE-NO TO LINE-NO-ED.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "LINE " DELIMITED BY SIZE
+                  LINE-NO-ED DELIMITED BY SIZE
+                  ": MISSING ';' TERMINATOR - " DELIMITED BY SIZE
+                  MOT DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO NB-ERRORS.
+
+       REPORT-ISSUE-LINE-TOO-LONG.
+           MOVE LINE-NO TO LINE-NO-ED.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "LINE " DELIMITED BY SIZE
+                  LINE-NO-ED DELIMITED BY SIZE
+                  ": LINE TOO LONG FOR THE FIXED-WIDTH RECORD"
+                      DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO NB-ERRORS.
+
+       REPORT-ISSUE-DUPLICATE.
+           MOVE LINE-NO TO LINE-NO-ED.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "LINE " DELIMITED BY SIZE
+                  LINE-NO-ED DELIMITED BY SIZE
+                  ": DUPLICATE WORD - " DELIMITED BY SIZE
+                  MOT DELIMITED BY SPACE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO NB-ERRORS.
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE LINE-NO TO LINE-NO-ED.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "LINES SCANNED: " DELIMITED BY SIZE
+                  LINE-NO-ED DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE NB-ERRORS TO LINE-NO-ED.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "ISSUES FOUND: " DELIMITED BY SIZE
+                  LINE-NO-ED DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
