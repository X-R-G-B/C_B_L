@@ -0,0 +1,10 @@
+      * GAMECONFIG.CPY - one record per difficulty profile in
+      * assets/game_config.txt. CONFIG-PROFIL lines up with the same
+      * "1/2/3" codes used by MOT-DIFFICULTE in wordrec.cpy so a single
+      * difficulty choice drives both word selection and starting
+      * NB-LIFE; a blank CONFIG-PROFIL row is the default profile used
+      * when no difficulty was chosen.
+       01 LIGNE-CONFIG.
+           88 FIN-DE-FICHIER-CONFIG   VALUE HIGH-VALUES.
+           05 CONFIG-PROFIL           PIC X(01).
+           05 CONFIG-NB-VIES          PIC 9(02).
