@@ -0,0 +1,12 @@
+      * GAMELOG.CPY - one record per finished game, appended to
+      * assets/game_log.txt by pendu.cbl and read back by the
+      * stats/leaderboard report and the CSV export utility.
+       01 GAME-LOG-RECORD.
+           88 FIN-DE-FICHIER-LOG       VALUE HIGH-VALUES.
+           05 LOG-MOT                  PIC X(30).
+           05 LOG-RESULTAT             PIC X(01).
+               88 LOG-GAGNE            VALUE "G".
+               88 LOG-PERDU            VALUE "P".
+           05 LOG-NB-VIE-RESTANTES     PIC 9(02).
+           05 LOG-DATE                 PIC X(08).
+           05 LOG-HEURE                PIC X(06).
