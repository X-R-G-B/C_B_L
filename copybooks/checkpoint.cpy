@@ -0,0 +1,14 @@
+      * CHECKPOINT.CPY - single-record snapshot of the game in
+      * progress, rewritten by pendu.cbl after every guess so a
+      * dropped terminal can resume instead of starting over.
+       01 CHECKPOINT-RECORD.
+           88 FIN-DE-FICHIER-CKPT      VALUE HIGH-VALUES.
+           05 CKPT-MOT                 PIC X(30).
+           05 CKPT-WORD-RES            PIC X(30).
+           05 CKPT-NB-LIFE             PIC 9(02).
+           05 CKPT-MAX-NB-LIFE         PIC 9(02).
+           05 CKPT-LETTRES-ESSAYEES    PIC X(26).
+           05 CKPT-LETTRES-INCORRECTES PIC X(26).
+           05 CKPT-NB-LETTRES-INCORRECTES PIC 9(02).
+           05 CKPT-NB-LETTRES-ESSAYEES PIC 9(02).
+           05 CKPT-HINTS-USED          PIC 9(02).
