@@ -0,0 +1,13 @@
+      * RESULTSLIP.CPY - one record per finished game, appended to
+      * assets/results_slips.txt by pendu.cbl as a printable take-home
+      * slip for training coordinators handing out completion
+      * certificates after a session.
+       01 RESULT-SLIP-RECORD.
+           88 FIN-DE-FICHIER-SLIP      VALUE HIGH-VALUES.
+           05 SLIP-JOUEUR              PIC X(20).
+           05 SLIP-MOT                 PIC X(30).
+           05 SLIP-RESULTAT            PIC X(01).
+               88 SLIP-GAGNE           VALUE "G".
+               88 SLIP-PERDU           VALUE "P".
+           05 SLIP-NB-VIE-RESTANTES    PIC 9(02).
+           05 SLIP-DATE                PIC X(08).
