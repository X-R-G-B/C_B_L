@@ -0,0 +1,13 @@
+      * WORDREC.CPY - one record per entry in assets/word_list.txt.
+      * MOT keeps the historical ";"-terminated word convention (the
+      * sentinel pendu.cbl scans for), padded to 30 characters.
+      * MOT-DIFFICULTE and MOT-CATEGORIE let GET-RANDOM-WORD and
+      * ListeDeMots target a subset of the word pool.
+       01 LIGNE-DU-FICHIER.
+           88 FIN-DE-FICHIER          VALUE HIGH-VALUES.
+           05 MOT                     PIC X(30).
+           05 MOT-DIFFICULTE          PIC X(01).
+               88 DIFF-DEBUTANT       VALUE "1".
+               88 DIFF-INTERMEDIAIRE  VALUE "2".
+               88 DIFF-AVANCE         VALUE "3".
+           05 MOT-CATEGORIE           PIC X(15).
