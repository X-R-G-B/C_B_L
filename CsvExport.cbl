@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CsvExport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-WORDS ASSIGN TO 'assets/word_list.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WORDS-CSV ASSIGN TO 'assets/word_list.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAME-LOG ASSIGN TO 'assets/game_log.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAME-LOG-CSV ASSIGN TO 'assets/game_log.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-WORDS.
+           COPY "copybooks/wordrec.cpy".
+
+       FD WORDS-CSV.
+       01 WORDS-CSV-LINE PIC X(80).
+
+       FD GAME-LOG.
+           COPY "copybooks/gamelog.cpy".
+
+       FD GAME-LOG-CSV.
+       01 GAME-LOG-CSV-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 MOT-SANS-TERMINATEUR PIC X(30).
+       77 IDX-CHAR PIC 9(2).
+
+       PROCEDURE DIVISION.
+           PERFORM EXPORT-WORD-LIST.
+           PERFORM EXPORT-GAME-LOG.
+       STOP RUN.
+
+       EXPORT-WORD-LIST.
+           OPEN OUTPUT WORDS-CSV.
+           MOVE "MOT,DIFFICULTE,CATEGORIE" TO WORDS-CSV-LINE.
+           WRITE WORDS-CSV-LINE.
+           OPEN INPUT FILE-WORDS.
+           PERFORM READ-WORD-RECORD
+           PERFORM UNTIL FIN-DE-FICHIER
+               PERFORM STRIP-TERMINATEUR
+               MOVE SPACES TO WORDS-CSV-LINE
+               STRING MOT-SANS-TERMINATEUR DELIMITED BY SPACE
+                      "," DELIMITED BY SIZE
+                      MOT-DIFFICULTE DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      MOT-CATEGORIE DELIMITED BY SPACE
+                      INTO WORDS-CSV-LINE
+               WRITE WORDS-CSV-LINE
+               PERFORM READ-WORD-RECORD
+           END-PERFORM.
+           CLOSE FILE-WORDS.
+           CLOSE WORDS-CSV.
+
+       READ-WORD-RECORD.
+           READ FILE-WORDS
+               AT END SET FIN-DE-FICHIER TO TRUE
+           END-READ.
+
+      * MOT KEEPS THE HISTORICAL ";"-TERMINATED CONVENTION, SO STRIP
+      * THE ";" AND EVERYTHING AFTER IT BEFORE WRITING THE CSV FIELD.
+       STRIP-TERMINATEUR.
+           MOVE MOT TO MOT-SANS-TERMINATEUR.
+           MOVE 1 TO IDX-CHAR.
+           PERFORM UNTIL IDX-CHAR > 30
+               IF MOT(IDX-CHAR:1) = ";" THEN
+                   MOVE SPACES TO MOT-SANS-TERMINATEUR(IDX-CHAR:1)
+               END-IF
+               ADD 1 TO IDX-CHAR
+           END-PERFORM.
+
+       EXPORT-GAME-LOG.
+           OPEN OUTPUT GAME-LOG-CSV.
+           MOVE "MOT,RESULTAT,NB_VIE_RESTANTES,DATE,HEURE"
+               TO GAME-LOG-CSV-LINE.
+           WRITE GAME-LOG-CSV-LINE.
+           OPEN INPUT GAME-LOG.
+           PERFORM READ-LOG-RECORD
+           PERFORM UNTIL FIN-DE-FICHIER-LOG
+               MOVE SPACES TO GAME-LOG-CSV-LINE
+               STRING LOG-MOT DELIMITED BY SPACE
+                      "," DELIMITED BY SIZE
+                      LOG-RESULTAT DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      LOG-NB-VIE-RESTANTES DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      LOG-DATE DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      LOG-HEURE DELIMITED BY SIZE
+                      INTO GAME-LOG-CSV-LINE
+               WRITE GAME-LOG-CSV-LINE
+               PERFORM READ-LOG-RECORD
+           END-PERFORM.
+           CLOSE GAME-LOG.
+           CLOSE GAME-LOG-CSV.
+
+       READ-LOG-RECORD.
+           READ GAME-LOG
+               AT END SET FIN-DE-FICHIER-LOG TO TRUE
+           END-READ.
