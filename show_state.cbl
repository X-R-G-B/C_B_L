@@ -3,8 +3,13 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+           77 EFFECTIVE-MAX-LIFE pic 9(2) VALUE 11.
+           77 SCALED-IDX pic 9(2) VALUE 0.
+
        LINKAGE SECTION.
            01 NB-LIFE pic 9(2).
+           01 MAX-LIFE pic 9(2).
            01 NB-LIFE-RES pic 9(2).
 
        SCREEN SECTION.
@@ -118,42 +123,53 @@
             02 LINE 22 COL 1 VALUE " ".
 
 
-       PROCEDURE DIVISION USING NB-LIFE RETURNING NB-LIFE-RES.
+       PROCEDURE DIVISION USING NB-LIFE MAX-LIFE RETURNING NB-LIFE-RES.
            MOVE NB-LIFE TO NB-LIFE-RES.
-           IF NB-LIFE = 0 THEN
+           MOVE 11 TO EFFECTIVE-MAX-LIFE.
+           IF MAX-LIFE > 0 THEN
+               MOVE MAX-LIFE TO EFFECTIVE-MAX-LIFE
+           END-IF.
+      * SCALE THE ACTUAL NB-LIFE/MAX-LIFE RATIO DOWN TO ONE OF THE
+      * 12 FIXED GALLOWS STAGES BELOW (0-11), SO THE SAME ART WORKS
+      * NO MATTER WHAT STARTING NB-LIFE A DIFFICULTY PROFILE PICKS.
+           COMPUTE SCALED-IDX = (NB-LIFE * 11) / EFFECTIVE-MAX-LIFE.
+           IF SCALED-IDX > 11 THEN
+               MOVE 11 TO SCALED-IDX
+           END-IF.
+           IF SCALED-IDX = 0 THEN
                    DISPLAY SHOW-LIFE-0
            END-IF.
-           IF NB-LIFE = 1 THEN
+           IF SCALED-IDX = 1 THEN
                    DISPLAY SHOW-LIFE-1
            END-IF.
-           IF NB-LIFE = 2 THEN
+           IF SCALED-IDX = 2 THEN
                    DISPLAY SHOW-LIFE-2
            END-IF.
-           IF NB-LIFE = 3 THEN
+           IF SCALED-IDX = 3 THEN
                    DISPLAY SHOW-LIFE-3
            END-IF.
-           IF NB-LIFE = 4 THEN
+           IF SCALED-IDX = 4 THEN
                    DISPLAY SHOW-LIFE-4
            END-IF.
-           IF NB-LIFE = 5 THEN
+           IF SCALED-IDX = 5 THEN
                    DISPLAY SHOW-LIFE-5
            END-IF.
-           IF NB-LIFE = 6 THEN
+           IF SCALED-IDX = 6 THEN
                    DISPLAY SHOW-LIFE-6
            END-IF.
-           IF NB-LIFE = 7 THEN
+           IF SCALED-IDX = 7 THEN
                    DISPLAY SHOW-LIFE-7
            END-IF.
-           IF NB-LIFE = 8 THEN
+           IF SCALED-IDX = 8 THEN
                    DISPLAY SHOW-LIFE-8
            END-IF.
-           IF NB-LIFE = 9 THEN
+           IF SCALED-IDX = 9 THEN
                    DISPLAY SHOW-LIFE-9
            END-IF.
-           IF NB-LIFE = 10 THEN
+           IF SCALED-IDX = 10 THEN
                    DISPLAY SHOW-LIFE-10
            END-IF.
-           IF NB-LIFE = 11 THEN
+           IF SCALED-IDX = 11 THEN
                    DISPLAY SHOW-LIFE-11
            END-IF.
 
